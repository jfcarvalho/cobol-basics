@@ -0,0 +1,60 @@
+//CBEXEBAS JOB (ACCTNO),'DAILY PAYMENT BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY PAYMENT REGISTER AND DATE-VALIDATION JOB.
+//*
+//* STEP010  CBEXEBAS001  PAYMENT BATCH REGISTER
+//*          READS TRANSACOES.DAT, WRITES CONFIRMADOS.DAT,
+//*          REJEITADOS.DAT, TOTAIS.DAT AND AUDITORIA.DAT.
+//*
+//* STEP020  CBEXEBAS002  DATE-ENTRY / VALIDATION UTILITY
+//*          MUST RUN AFTER STEP010 HAS PRODUCED THE DAY'S TOTALS.
+//*
+//* TO RESTART AFTER AN ABEND, RESUBMIT THE JOB WITH RESTART= ON THE
+//* JOB STATEMENT ITSELF, E.G.:
+//*          //CBEXEBAS JOB (ACCTNO),'DAILY PAYMENT BATCH',
+//*          //             CLASS=A,MSGCLASS=X,RESTART=STEPnnn
+//* WHERE STEPnnn IS THE STEP THAT FAILED. JES WILL SKIP EVERY STEP
+//* AHEAD OF IT, SO A STEP020 ABEND DOES NOT FORCE STEP010 TO BE
+//* RERUN. SEE run_batch.sh FOR THE SHELL-DRIVER EQUIVALENT USED IN
+//* SHOPS WITHOUT A JES TO SUBMIT THIS MEMBER TO.
+//*
+//* NOTE: CBEXEBAS001/002 ASSIGN THEIR FILES TO LITERAL NAMES
+//* (E.G. "TRANSACOES.DAT"), NOT TO DDNAMES, SINCE THIS IS A
+//* GNUCOBOL-STYLE PROGRAM WITH NO JES OF ITS OWN TO RESOLVE A DD
+//* AGAINST. THE DD STATEMENTS BELOW ARE ILLUSTRATIVE OF THE DATASETS
+//* A REAL MAINFRAME BUILD OF THIS JOB WOULD ALLOCATE; THEY DO NOT
+//* DRIVE THIS GNUCOBOL BUILD'S I/O (SEE run_batch.sh, WHICH RUNS THE
+//* PROGRAMS DIRECTLY AGAINST THE CURRENT DIRECTORY'S *.DAT FILES).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBEXEBAS001
+//STEPLIB  DD   DSN=PROD.CBEXEBAS.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.PAGTO.TRANSACOES,DISP=SHR
+//CONFIRM  DD   DSN=PROD.PAGTO.CONFIRMADOS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//REJEITA  DD   DSN=PROD.PAGTO.REJEITADOS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//TOTAIS   DD   DSN=PROD.PAGTO.TOTAIS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITORI DD   DSN=PROD.PAGTO.AUDITORIA,DISP=MOD
+//SYSIN    DD   *
+0000100
+S
+N
+S
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP010 SYSIN, CARD 1: OPERATOR-SUPPLIED CONTROL TOTAL FOR
+//* P300-CONFERE-CONTROLE TO RECONCILE AGAINST THE BATCH'S HASH
+//* TOTAL. CARDS 2-N: ONE Y/N CONFIRMATION PER TRANSACTION THAT
+//* TRANSACOES.DAT FLAGS AS S -- THE CARD COUNT MUST MATCH THE
+//* NUMBER OF S-FLAGGED RECORDS IN THAT RUN'S TRANSACOES DATASET,
+//* AND THE CARDS ABOVE ARE ILLUSTRATIVE ONLY.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=CBEXEBAS002,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.CBEXEBAS.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+01/01/2026
+/*
+//SYSOUT   DD   SYSOUT=*
