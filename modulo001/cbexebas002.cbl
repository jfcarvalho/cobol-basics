@@ -6,20 +6,46 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBEXEBAS002.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDARIO-ARQ   ASSIGN TO "CALENDARIO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CAL-DATA
+               FILE STATUS IS WS-FS-CALENDARIO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CALENDARIO-ARQ.
+           COPY CPCAL01.
+
        WORKING-STORAGE SECTION.
-       01 WS-DATA                  PIC X(10)       VALUE SPACES.
-       01 WS-DATA-R         REDEFINES  WS-DATA.
-          03 WS-DATA-DD            PIC 9(02).
-          03 FILLER                PIC X.
-          03 WS-DATA-MM            PIC 9(02).
-          03 FILLER                PIC X.
-          03 WS-DATA-AA            PIC 9(04).
+       COPY CPDATA01.
+       COPY CPCTRL01.
        77 WS-NOME-MES-AUX          PIC X(15) VALUE SPACES.
-       77 WS-TECLA-AUX             PIC X.
        77 FILLER                   PIC X(10)  VALUES SPACES.
 
+       01 WS-FS-CALENDARIO         PIC XX VALUE '00'.
+
+       01 WS-TABELA-MESES.
+           05 FILLER                PIC X(15) VALUE 'JANEIRO'.
+           05 FILLER                PIC X(15) VALUE 'FEVEREIRO'.
+           05 FILLER                PIC X(15) VALUE 'MARÇO'.
+           05 FILLER                PIC X(15) VALUE 'ABRIL'.
+           05 FILLER                PIC X(15) VALUE 'MAIO'.
+           05 FILLER                PIC X(15) VALUE 'JUNHO'.
+           05 FILLER                PIC X(15) VALUE 'JULHO'.
+           05 FILLER                PIC X(15) VALUE 'AGOSTO'.
+           05 FILLER                PIC X(15) VALUE 'SETEMBRO'.
+           05 FILLER                PIC X(15) VALUE 'OUTUBRO'.
+           05 FILLER                PIC X(15) VALUE 'NOVEMBRO'.
+           05 FILLER                PIC X(15) VALUE 'DEZEMBRO'.
+
+       01 WS-TABELA-MESES-R REDEFINES WS-TABELA-MESES.
+           05 WS-NOME-MES           PIC X(15) OCCURS 12 TIMES
+                                     INDEXED BY WS-IDX-MES.
+
        01 WS-MESES-ANO             PIC 99 VALUE ZEROS.
            88 WS-MES-ATUAL                VALUE 1 THRU 12.
 
@@ -29,44 +55,108 @@
           88 WS-MES-30                    VALUE 1 THRU 30.
           88 WS-MES-31                    VALUE 1 THRU 31.
 
+       01 WS-DATA-VALIDA-FLAG      PIC X VALUE 'N'.
+          88 WS-DATA-VALIDA              VALUE 'S' FALSE 'N'.
+
+       01 WS-ANO-BISSEXTO-FLAG     PIC X VALUE 'N'.
+          88 WS-ANO-BISSEXTO             VALUE 'S' FALSE 'N'.
+
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE SPACES         TO WS-DATA
+                                   WS-NOME-MES-AUX
+                                   WS-TECLA-AUX.
+            DISPLAY "INFORME UMA DATA (DD/MM/AAAA): ".
+            ACCEPT WS-DATA.
+
+            PERFORM P100-INITIAL.
+
+            DISPLAY WS-DATA-R.
+            DISPLAY "MES POR EXTENSO...: " WS-NOME-MES-AUX.
+            STOP RUN.
+
        P100-INITIAL.
            DISPLAY "Begin Processing".
 
-           MOVE 3          TO WS-MESES-ANO.
+           MOVE WS-DATA-MM TO WS-MESES-ANO.
+           MOVE SPACES     TO WS-NOME-MES-AUX.
 
            IF WS-MES-ATUAL THEN
-               DISPLAY "MES VERDADEIRO: " WS-MESES-ANO
+               SET WS-IDX-MES TO WS-MESES-ANO
+               MOVE WS-NOME-MES (WS-IDX-MES) TO WS-NOME-MES-AUX
+               DISPLAY "MES VERDADEIRO: " WS-NOME-MES-AUX
            ELSE
                DISPLAY "ESSE MES NAO EXISTE: " WS-MESES-ANO
            END-IF.
 
-           MOVE 31         TO WS-DIAS-MES.
-
-           EVALUATE WS-DIAS-MES
-               WHEN 1 THRU 28
-                   DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 29
-                   DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 30
-                   DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 31
-                   DISPLAY WS-DIAS-MES
+           MOVE WS-DATA-DD TO WS-DIAS-MES.
+
+           PERFORM P050-VERIFICA-BISSEXTO.
+
+           SET WS-DATA-VALIDA TO FALSE.
+
+           EVALUATE TRUE
+               WHEN WS-MESES-ANO = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
+                   IF WS-MES-31
+                       SET WS-DATA-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-MESES-ANO = 4 OR 6 OR 9 OR 11
+                   IF WS-MES-30
+                       SET WS-DATA-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-MESES-ANO = 2 AND WS-ANO-BISSEXTO
+                   IF WS-FEV-B
+                       SET WS-DATA-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-MESES-ANO = 2
+                   IF WS-FEV-NB
+                       SET WS-DATA-VALIDA TO TRUE
+                   END-IF
                WHEN OTHER
-                   DISPLAY "O DIA DE MES NAO EXISTE " WS-DIAS-MES
+                   CONTINUE
            END-EVALUATE.
 
-           STOP RUN.
+           IF WS-DATA-VALIDA
+               DISPLAY "DIA DE MES VALIDO.: " WS-DIAS-MES
+               PERFORM P150-VERIFICA-CALENDARIO
+           ELSE
+               DISPLAY "O DIA DE MES NAO EXISTE " WS-DIAS-MES
+           END-IF.
 
-           MOVE SPACES         TO WS-DATA
-                                  WS-NOME-MES-AUX
-                                  WS-TECLA-AUX.
-           DISPLAY "INFORME UMA DATA: ".
-           ACCEPT WS-DATA.
+       P050-VERIFICA-BISSEXTO.
+           SET WS-ANO-BISSEXTO TO FALSE.
+           IF FUNCTION MOD(WS-DATA-AA, 400) = 0
+               SET WS-ANO-BISSEXTO TO TRUE
+           ELSE
+               IF FUNCTION MOD(WS-DATA-AA, 100) = 0
+                   SET WS-ANO-BISSEXTO TO FALSE
+               ELSE
+                   IF FUNCTION MOD(WS-DATA-AA, 4) = 0
+                       SET WS-ANO-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
 
+       P150-VERIFICA-CALENDARIO.
+           OPEN INPUT CALENDARIO-ARQ.
+
+           IF WS-FS-CALENDARIO = '00'
+               MOVE WS-DATA        TO CAL-DATA
+               READ CALENDARIO-ARQ
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CAL-FERIADO OR CAL-NAO-UTIL
+                           SET WS-DATA-VALIDA TO FALSE
+                           DISPLAY "DATA NAO E DIA UTIL: "
+                                   CAL-DESCRICAO
+                       END-IF
+               END-READ
+               CLOSE CALENDARIO-ARQ
+           ELSE
+               DISPLAY "CALENDARIO DE DIAS UTEIS NAO DISPONIVEL "
+                       "(FS: " WS-FS-CALENDARIO "), DATA MANTIDA "
+                       "COMO VALIDA"
+           END-IF.
 
-       MAIN-PROCEDURE.
-            DISPLAY WS-DATA.
-            DISPLAY WS-DATA-R.
-            STOP RUN.
        END PROGRAM CBEXEBAS002.
