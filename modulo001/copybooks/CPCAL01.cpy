@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CPCAL01 - Business-calendar record (holidays / non-working
+      * days), keyed by CAL-DATA. Shared by every program that needs
+      * to check a date against the calendar (CBEXEBAS001's payment
+      * register and CBEXEBAS002's date-entry utility), so both read
+      * the same record layout against CALENDARIO.DAT.
+      ******************************************************************
+       01  CAL-REG.
+           05  CAL-DATA                PIC X(10).
+           05  CAL-TIPO                PIC X(01).
+               88  CAL-FERIADO         VALUE 'F'.
+               88  CAL-NAO-UTIL        VALUE 'N'.
+               88  CAL-UTIL            VALUE 'U'.
+           05  CAL-DESCRICAO           PIC X(30).
