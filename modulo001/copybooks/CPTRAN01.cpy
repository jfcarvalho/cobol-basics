@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CPTRAN01 - Daily payment transaction record.
+      * Shared layout for the transactions input file and for the
+      * confirmed/rejected output files produced by the payment
+      * batch register, so all three line up byte-for-byte.
+      ******************************************************************
+       01  TRAN-REG.
+           05  TRAN-NUM-1              PIC 9(02).
+           05  TRAN-NUM-2              PIC 9(02).
+           COPY CPDATA01
+               REPLACING ==01  WS-DATA-R== BY ==05  TRAN-DATA-R==
+                         ==01  WS-DATA==   BY ==05  TRAN-DATA==
+                         ==03  WS-DATA-DD== BY ==07  TRAN-DATA-DD==
+                         ==03  WS-DATA-MM== BY ==07  TRAN-DATA-MM==
+                         ==03  WS-DATA-AA== BY ==07  TRAN-DATA-AA==
+                         ==03  FILLER==     BY ==07  FILLER==
+                         ==WS-DATA==       BY ==TRAN-DATA==.
+           05  TRAN-PAGTO              PIC X(01).
+               88  TRAN-CONFIRM        VALUE 'S' FALSE 'N'.
