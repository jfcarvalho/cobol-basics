@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CPDATA01 - Common DD/MM/AAAA date layout.
+      * Shared by every program that accepts, validates or stamps a
+      * date, so the byte layout only needs to be defined once.
+      ******************************************************************
+       01  WS-DATA                  PIC X(10)       VALUE SPACES.
+       01  WS-DATA-R         REDEFINES  WS-DATA.
+           03 WS-DATA-DD            PIC 9(02).
+           03 FILLER                PIC X.
+           03 WS-DATA-MM            PIC 9(02).
+           03 FILLER                PIC X.
+           03 WS-DATA-AA            PIC 9(04).
