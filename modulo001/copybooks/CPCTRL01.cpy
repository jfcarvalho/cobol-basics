@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CPCTRL01 - Shared operator-interaction control fields.
+      * WS-TECLA-AUX holds the last key the operator pressed when a
+      * program pauses for a Y/N confirmation, so every program that
+      * asks for one reads/sets the same field, byte-for-byte.
+      ******************************************************************
+       01  WS-TECLA-AUX              PIC X VALUE SPACE.
+           88  WS-TECLA-SIM          VALUE 'S' 's'.
+           88  WS-TECLA-NAO          VALUE 'N' 'n'.
