@@ -6,32 +6,355 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBEXEBAS001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-ARQ   ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSACOES.
+
+           SELECT CONFIRMADOS-ARQ  ASSIGN TO "CONFIRMADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIRMADOS.
+
+           SELECT REJEITADOS-ARQ   ASSIGN TO "REJEITADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJEITADOS.
+
+           SELECT TOTAIS-ARQ       ASSIGN TO "TOTAIS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TOTAIS.
+
+           SELECT AUDITORIA-ARQ    ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+           SELECT CALENDARIO-ARQ   ASSIGN TO "CALENDARIO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CAL-DATA
+               FILE STATUS IS WS-FS-CALENDARIO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACOES-ARQ
+           RECORDING MODE IS F.
+           COPY CPTRAN01.
+
+       FD  CONFIRMADOS-ARQ
+           RECORDING MODE IS F.
+           COPY CPTRAN01 REPLACING ==TRAN-REG== BY ==CONF-REG==.
+
+       FD  REJEITADOS-ARQ
+           RECORDING MODE IS F.
+           COPY CPTRAN01 REPLACING ==TRAN-REG== BY ==REJ-REG==.
+
+       FD  TOTAIS-ARQ
+           RECORDING MODE IS F.
+       01  TOT-REG.
+           05  TOT-QTDE-CONF         PIC 9(05).
+           05  TOT-QTDE-REJ          PIC 9(05).
+           05  TOT-SOMA-NUM-1        PIC 9(07).
+           05  TOT-SOMA-NUM-2        PIC 9(07).
+
+       FD  AUDITORIA-ARQ
+           RECORDING MODE IS F.
+       01  AUD-REG.
+           05  AUD-DATA-MOV          PIC 9(08).
+           05  AUD-HORA-MOV          PIC 9(06).
+           05  AUD-NUM-1             PIC 9(02).
+           05  AUD-NUM-2             PIC 9(02).
+           05  AUD-SIT-ANTERIOR      PIC X(01).
+           05  AUD-SIT-NOVA          PIC X(01).
+
+       FD  CALENDARIO-ARQ.
+           COPY CPCAL01.
+
        WORKING-STORAGE SECTION.
+       COPY CPDATA01.
+       COPY CPCTRL01.
        77 WS-NUM-1                        PIC 99 VALUE 0.
        77 WS-NUM-2                        PIC 99 VALUE 0.
        01 WS-PAGTO                        PIC X  VALUE 'N'.
            88 WS-CONFIRM                  VALUE 'S' FALSE 'N'.
+       01 WS-PAGTO-ANTERIOR                PIC X  VALUE 'N'.
+
+       01 WS-DATA-HORA-SISTEMA            PIC X(21).
+
+       01 WS-DIAS-MES-TRAN                PIC 99 VALUE ZEROS.
+           88 WS-FEV-NB-TRAN                     VALUE 1 THRU 28.
+           88 WS-FEV-B-TRAN                      VALUE 1 THRU 29.
+           88 WS-MES-30-TRAN                     VALUE 1 THRU 30.
+           88 WS-MES-31-TRAN                     VALUE 1 THRU 31.
+
+       01 WS-ANO-BISSEXTO-TRAN-FLAG       PIC X VALUE 'N'.
+           88 WS-ANO-BISSEXTO-TRAN               VALUE 'S' FALSE 'N'.
+
+       01 WS-DATA-TRAN-VALIDA-FLAG        PIC X VALUE 'N'.
+           88 WS-DATA-TRAN-VALIDA                VALUE 'S' FALSE 'N'.
+
+       01 WS-FS-TRANSACOES                PIC XX VALUE '00'.
+       01 WS-FS-CONFIRMADOS               PIC XX VALUE '00'.
+       01 WS-FS-REJEITADOS                PIC XX VALUE '00'.
+       01 WS-FS-TOTAIS                    PIC XX VALUE '00'.
+       01 WS-FS-AUDITORIA                 PIC XX VALUE '00'.
+       01 WS-FS-CALENDARIO                PIC XX VALUE '00'.
+
+       01 WS-CALENDARIO-OK-FLAG           PIC X  VALUE 'N'.
+           88 WS-CALENDARIO-DISPONIVEL           VALUE 'S' FALSE 'N'.
+
+       01 WS-FIM-ARQ                      PIC X  VALUE 'N'.
+           88 WS-FIM-TRANSACOES           VALUE 'S'.
+
+       01 WS-TOT-CONF                     PIC 9(05) VALUE 0.
+       01 WS-TOT-REJ                      PIC 9(05) VALUE 0.
+       01 WS-SOMA-NUM-1                   PIC 9(07) VALUE 0.
+       01 WS-SOMA-NUM-2                   PIC 9(07) VALUE 0.
+
+       01 WS-TOTAL-CTRL-INFORMADO         PIC 9(08) VALUE 0.
+       01 WS-TOTAL-CTRL-CALCULADO         PIC 9(08) VALUE 0.
+
+       01 WS-LOTE-FLAG                    PIC X  VALUE 'N'.
+           88 WS-LOTE-BATIDO              VALUE 'S' FALSE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY 'ANTES DE SETAR WS-NUM-1: '  WS-NUM-1.
-            SET WS-NUM-1                   TO 5.
-            DISPLAY 'DEPOIS DE SETAR WS-NUM-1: ' WS-NUM-1.
+            DISPLAY 'INFORME O TOTAL DE CONTROLE ESPERADO DO LOTE: '.
+            ACCEPT WS-TOTAL-CTRL-INFORMADO.
+
+            PERFORM P010-ABRE-ARQUIVOS.
+
+            READ TRANSACOES-ARQ
+                AT END
+                    SET WS-FIM-TRANSACOES TO TRUE
+            END-READ.
+
+            PERFORM UNTIL WS-FIM-TRANSACOES
+                MOVE TRAN-NUM-1 OF TRAN-REG  TO WS-NUM-1
+                MOVE TRAN-NUM-2 OF TRAN-REG  TO WS-NUM-2
+                MOVE TRAN-DATA  OF TRAN-REG  TO WS-DATA
+
+                ADD WS-NUM-1            TO WS-SOMA-NUM-1
+                ADD WS-NUM-2            TO WS-SOMA-NUM-2
+
+                PERFORM P050-VALIDA-DATA-TRANSACAO
+
+                MOVE 'N'                TO WS-PAGTO-ANTERIOR
+                MOVE 'N'                TO WS-PAGTO
+                PERFORM P100-CONFIRMA-PAGAMENTO
+
+                IF WS-CONFIRM
+                    ADD 1               TO WS-TOT-CONF
+                    MOVE TRAN-REG       TO CONF-REG
+                    MOVE WS-PAGTO       TO TRAN-PAGTO OF CONF-REG
+                    WRITE CONF-REG
+                ELSE
+                    ADD 1               TO WS-TOT-REJ
+                    MOVE TRAN-REG       TO REJ-REG
+                    MOVE WS-PAGTO       TO TRAN-PAGTO OF REJ-REG
+                    WRITE REJ-REG
+                END-IF
+
+                READ TRANSACOES-ARQ
+                    AT END
+                        SET WS-FIM-TRANSACOES TO TRUE
+                END-READ
+            END-PERFORM.
+
+            MOVE WS-TOT-CONF            TO TOT-QTDE-CONF.
+            MOVE WS-TOT-REJ             TO TOT-QTDE-REJ.
+            MOVE WS-SOMA-NUM-1          TO TOT-SOMA-NUM-1.
+            MOVE WS-SOMA-NUM-2          TO TOT-SOMA-NUM-2.
+            WRITE TOT-REG.
+
+            DISPLAY 'REGISTRO DE PAGAMENTOS DO DIA - TOTAIS'.
+            DISPLAY 'QTDE CONFIRMADOS..: ' WS-TOT-CONF.
+            DISPLAY 'QTDE REJEITADOS...: ' WS-TOT-REJ.
+            DISPLAY 'SOMA WS-NUM-1.....: ' WS-SOMA-NUM-1.
+            DISPLAY 'SOMA WS-NUM-2.....: ' WS-SOMA-NUM-2.
+
+            PERFORM P300-CONFERE-CONTROLE.
+
+            CLOSE TRANSACOES-ARQ
+                  CONFIRMADOS-ARQ
+                  REJEITADOS-ARQ
+                  TOTAIS-ARQ
+                  AUDITORIA-ARQ
+                  CALENDARIO-ARQ.
+
+            STOP RUN.
+
+       P010-ABRE-ARQUIVOS.
+           OPEN INPUT TRANSACOES-ARQ.
+           IF WS-FS-TRANSACOES NOT = '00'
+               DISPLAY 'ERRO AO ABRIR TRANSACOES.DAT - FS: '
+                       WS-FS-TRANSACOES
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CONFIRMADOS-ARQ.
+           IF WS-FS-CONFIRMADOS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CONFIRMADOS.DAT - FS: '
+                       WS-FS-CONFIRMADOS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REJEITADOS-ARQ.
+           IF WS-FS-REJEITADOS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR REJEITADOS.DAT - FS: '
+                       WS-FS-REJEITADOS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TOTAIS-ARQ.
+           IF WS-FS-TOTAIS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR TOTAIS.DAT - FS: ' WS-FS-TOTAIS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * AUDITORIA.DAT IS A PERSISTENT LOG, NOT REBUILT EACH RUN, SO IT
+      * IS OPENED EXTEND TO APPEND TO WHATEVER PRIOR RUNS WROTE. ON
+      * THIS RUNTIME OPEN EXTEND RETURNS FS '35' RATHER THAN CREATING
+      * THE FILE WHEN IT DOES NOT EXIST YET, SO THE FIRST-EVER RUN
+      * FALLS BACK TO OPEN OUTPUT TO CREATE IT.
+           OPEN EXTEND AUDITORIA-ARQ.
+           IF WS-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA-ARQ
+           END-IF.
+           IF WS-FS-AUDITORIA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR AUDITORIA.DAT - FS: '
+                       WS-FS-AUDITORIA
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * THE BUSINESS CALENDAR IS OPENED ONCE HERE, NOT PER TRANSACTION,
+      * SO P150-VERIFICA-CALENDARIO-TRAN ONLY EVER HAS TO READ IT. A
+      * MISSING CALENDARIO.DAT IS NOT A FATAL ERROR, SO THE BATCH IS
+      * NOT STOPPED HERE JUST BECAUSE THE CALENDAR IS UNAVAILABLE --
+      * WS-CALENDARIO-DISPONIVEL RECORDS WHETHER THE OPEN SUCCEEDED
+      * (RATHER THAN RECHECKING WS-FS-CALENDARIO LATER, WHICH EACH
+      * TRANSACTION'S KEYED READ WOULD OVERWRITE WITH ITS OWN STATUS).
+           OPEN INPUT CALENDARIO-ARQ.
+           IF WS-FS-CALENDARIO = '00'
+               SET WS-CALENDARIO-DISPONIVEL TO TRUE
+           ELSE
+               SET WS-CALENDARIO-DISPONIVEL TO FALSE
+               DISPLAY 'CALENDARIO DE DIAS UTEIS NAO DISPONIVEL - FS: '
+                       WS-FS-CALENDARIO
+               DISPLAY 'DATAS SERAO VALIDADAS SEM O CALENDARIO'
+           END-IF.
+
+       P050-VALIDA-DATA-TRANSACAO.
+           SET WS-ANO-BISSEXTO-TRAN TO FALSE.
+           IF FUNCTION MOD(WS-DATA-AA, 400) = 0
+               SET WS-ANO-BISSEXTO-TRAN TO TRUE
+           ELSE
+               IF FUNCTION MOD(WS-DATA-AA, 100) = 0
+                   SET WS-ANO-BISSEXTO-TRAN TO FALSE
+               ELSE
+                   IF FUNCTION MOD(WS-DATA-AA, 4) = 0
+                       SET WS-ANO-BISSEXTO-TRAN TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE WS-DATA-DD TO WS-DIAS-MES-TRAN.
+           SET WS-DATA-TRAN-VALIDA TO FALSE.
+
+           EVALUATE TRUE
+               WHEN WS-DATA-MM = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
+                   IF WS-MES-31-TRAN
+                       SET WS-DATA-TRAN-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-DATA-MM = 4 OR 6 OR 9 OR 11
+                   IF WS-MES-30-TRAN
+                       SET WS-DATA-TRAN-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-DATA-MM = 2 AND WS-ANO-BISSEXTO-TRAN
+                   IF WS-FEV-B-TRAN
+                       SET WS-DATA-TRAN-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-DATA-MM = 2
+                   IF WS-FEV-NB-TRAN
+                       SET WS-DATA-TRAN-VALIDA TO TRUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF WS-DATA-TRAN-VALIDA
+               PERFORM P150-VERIFICA-CALENDARIO-TRAN
+           END-IF.
+
+       P150-VERIFICA-CALENDARIO-TRAN.
+           IF WS-CALENDARIO-DISPONIVEL
+               MOVE WS-DATA        TO CAL-DATA
+               READ CALENDARIO-ARQ
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CAL-FERIADO OR CAL-NAO-UTIL
+                           SET WS-DATA-TRAN-VALIDA TO FALSE
+                           DISPLAY "DATA NAO E DIA UTIL: "
+                                   CAL-DESCRICAO
+                       END-IF
+               END-READ
+           END-IF.
+
+       P100-CONFIRMA-PAGAMENTO.
+           IF NOT WS-DATA-TRAN-VALIDA
+               DISPLAY 'DATA DE TRANSACAO INVALIDA, PAGAMENTO '
+                       'REJEITADO: ' WS-DATA
+               SET WS-CONFIRM TO FALSE
+           ELSE
+               IF TRAN-CONFIRM OF TRAN-REG
+                   DISPLAY 'CONFIRMAR PAGAMENTO ' WS-NUM-1 '/'
+                           WS-NUM-2 ' (S/N)? '
+                   ACCEPT WS-TECLA-AUX
+                   IF WS-TECLA-SIM
+                       SET WS-CONFIRM TO TRUE
+                   ELSE
+                       SET WS-CONFIRM TO FALSE
+                   END-IF
+               ELSE
+                   SET WS-CONFIRM TO FALSE
+               END-IF
+           END-IF.
 
-            DISPLAY 'ANTES DE SETAR WS-NUM-2: '  WS-NUM-2.
-            SET WS-NUM-2                   TO WS-NUM-1.
-            DISPLAY 'DEPOIS DE SETAR WS-NUM-2: '  WS-NUM-2.
+           PERFORM P200-GRAVA-AUDITORIA.
 
-            SET WS-NUM-1                   TO 7
-            DISPLAY 'VALOR FINAL WS-NUM-1: ' WS-NUM-1.
-            DISPLAY 'VALOR FINAL WS-NUM-2: ' WS-NUM-2.
+       P200-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE     TO WS-DATA-HORA-SISTEMA.
+           MOVE WS-DATA-HORA-SISTEMA (1:8) TO AUD-DATA-MOV.
+           MOVE WS-DATA-HORA-SISTEMA (9:6) TO AUD-HORA-MOV.
+           MOVE WS-NUM-1                   TO AUD-NUM-1.
+           MOVE WS-NUM-2                   TO AUD-NUM-2.
+           MOVE WS-PAGTO-ANTERIOR          TO AUD-SIT-ANTERIOR.
+           MOVE WS-PAGTO                   TO AUD-SIT-NOVA.
+           WRITE AUD-REG.
 
-            DISPLAY 'SITUAÇÃO DO PAGTO ATUAL: ' WS-PAGTO.
-            SET WS-CONFIRM                     TO TRUE.
-            DISPLAY 'NOVA SITUAÇÃO DO PAGTO.: ' WS-PAGTO.
+       P300-CONFERE-CONTROLE.
+           ADD WS-SOMA-NUM-1 WS-SOMA-NUM-2
+               GIVING WS-TOTAL-CTRL-CALCULADO.
 
-            SET WS-CONFIRM                     TO FALSE.
-            DISPLAY 'SITUAÇÃO DO PAGTO CORR.: ' WS-PAGTO.
+           IF WS-TOTAL-CTRL-CALCULADO = WS-TOTAL-CTRL-INFORMADO
+               SET WS-LOTE-BATIDO TO TRUE
+               DISPLAY 'TOTAL DE CONTROLE CALCULADO..: '
+                       WS-TOTAL-CTRL-CALCULADO
+               DISPLAY 'LOTE BATIDO COM O TOTAL INFORMADO.'
+           ELSE
+               SET WS-LOTE-BATIDO TO FALSE
+               DISPLAY 'TOTAL DE CONTROLE CALCULADO..: '
+                       WS-TOTAL-CTRL-CALCULADO
+               DISPLAY 'TOTAL DE CONTROLE INFORMADO..: '
+                       WS-TOTAL-CTRL-INFORMADO
+               DISPLAY '*** LOTE FORA DE BALANCO ***'
+               MOVE 4 TO RETURN-CODE
+           END-IF.
 
        END PROGRAM CBEXEBAS001.
